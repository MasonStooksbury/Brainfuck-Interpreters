@@ -1,33 +1,75 @@
        >>SOURCE FORMAT FREE
        IDENTIFICATION DIVISION.
        PROGRAM-ID. READLINES.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "test.txt"
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-FILE-NAME
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT CLEANED-FILE ASSIGN TO DYNAMIC WS-CLEANED-FILE-NAME
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
        01 INPUT-RECORD PIC X(80).
-       
+
+       FD CLEANED-FILE.
+       01 CLEANED-BYTE PIC X.
+
        WORKING-STORAGE SECTION.
        01 EOF-FLAG     PIC X VALUE 'N'.
-       01 LINE-COUNT   PIC 9(3) VALUE 0.
-       01 I            PIC 9(2).
+       01 LINE-COUNT   PIC 9(5) VALUE 0.
+       01 I            PIC 9(5).
        01 J            PIC 9(2).
-       
+
+      *> Script to clean - defaults to test.txt but operators can point
+      *> this at any hand-authored script via the run's command-line
+      *> parameter, the same way COBOL-BF-INTERPRETER's PROGRAM-FILE
+      *> is chosen.
+       01 WS-INPUT-FILE-NAME PIC X(100) VALUE "test.txt".
+
+      *> Cleaned script handed off to COBOL-BF-INTERPRETER as its
+      *> PROGRAM-FILE, with comments/blank-line filler and trailing
+      *> whitespace stripped out - just the raw command bytes remain.
+       01 WS-CLEANED-FILE-NAME PIC X(100) VALUE "cleaned.txt".
+
+      *> Line-count ceiling is raised well past the old fixed 100 and
+      *> overflow is now recoverable: once it is hit we stop storing
+      *> new lines but keep reading (and cleaning) the ones we have
+      *> instead of aborting the whole job.
+       01 WS-MAX-LINES PIC 9(5) VALUE 20000.
+       01 WS-OVERFLOW-FLAG PIC X VALUE 'N'.
+
+      *> Recognized Brainfuck command characters.
+       01 WS-CURRENT-CHAR PIC X.
+           88 WS-CURRENT-CHAR-IS-COMMAND VALUES
+               '>' '<' '+' '-' '.' ',' '[' ']' '#'.
+
+      *> A whole line only ever survives into the cleaned script if
+      *> every non-blank character on it is a recognized command -
+      *> that is the only way to tell an operator's prose comment
+      *> ("This is a Brainfuck script.") from real code without
+      *> requiring a dedicated comment marker, since ordinary English
+      *> unavoidably contains ".", ",", "-" and "+". A line with even
+      *> one stray letter or punctuation mark is discarded whole,
+      *> rather than stripping just that one character and letting the
+      *> rest of the line's commands (and any comment punctuation that
+      *> happens to also be a command character) leak into the script.
+       01 WS-LINE-IS-CODE PIC X.
+           88 LINE-IS-CODE VALUE 'Y'.
+
        01 ALL-LINES.
-          05 LINE-ENTRY OCCURS 100 TIMES.
+          05 LINE-ENTRY OCCURS 20000 TIMES.
              10 LINE-LEN   PIC 9(2).
              10 LINE-DATA  PIC X(80).
-       
+
        PROCEDURE DIVISION.
        MAIN.
+           PERFORM GET-INPUT-FILE-NAME
            OPEN INPUT INPUT-FILE
-       
+
            PERFORM UNTIL EOF-FLAG = 'Y'
                READ INPUT-FILE
                    AT END
@@ -36,31 +78,41 @@
                        PERFORM STORE-LINE
                END-READ
            END-PERFORM
-       
+
            CLOSE INPUT-FILE
-       
+
            PERFORM DISPLAY-LINES
-       
+           PERFORM CLEAN-AND-WRITE-LINES
+
            STOP RUN.
-       
+
+       GET-INPUT-FILE-NAME.
+           ACCEPT WS-INPUT-FILE-NAME FROM COMMAND-LINE
+           IF WS-INPUT-FILE-NAME = SPACES
+               MOVE "test.txt" TO WS-INPUT-FILE-NAME
+           END-IF.
+
        STORE-LINE.
-           IF LINE-COUNT >= 100
-               DISPLAY "ERROR: TOO MANY LINES"
-               STOP RUN
-           END-IF
-       
-           ADD 1 TO LINE-COUNT
-           MOVE INPUT-RECORD TO LINE-DATA(LINE-COUNT)
-       
-           *> Calculate actual line length (trim trailing spaces)
-           MOVE 80 TO LINE-LEN(LINE-COUNT)
-           PERFORM VARYING I FROM 80 BY -1 UNTIL I = 0
-               IF LINE-DATA(LINE-COUNT)(I:1) NOT = SPACE
-                   MOVE I TO LINE-LEN(LINE-COUNT)
-                   EXIT PERFORM
+           IF LINE-COUNT >= WS-MAX-LINES
+               IF WS-OVERFLOW-FLAG NOT = 'Y'
+                   DISPLAY "WARNING: LINE LIMIT (" WS-MAX-LINES
+                       ") REACHED - REMAINING LINES SKIPPED"
+                   MOVE 'Y' TO WS-OVERFLOW-FLAG
                END-IF
-           END-PERFORM.
-       
+           ELSE
+               ADD 1 TO LINE-COUNT
+               MOVE INPUT-RECORD TO LINE-DATA(LINE-COUNT)
+
+               *> Calculate actual line length (trim trailing spaces)
+               MOVE 80 TO LINE-LEN(LINE-COUNT)
+               PERFORM VARYING I FROM 80 BY -1 UNTIL I = 0
+                   IF LINE-DATA(LINE-COUNT)(I:1) NOT = SPACE
+                       MOVE I TO LINE-LEN(LINE-COUNT)
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF.
+
        DISPLAY-LINES.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > LINE-COUNT
                DISPLAY "LINE " I " (LEN=" LINE-LEN(I) "):"
@@ -68,4 +120,31 @@
                    DISPLAY LINE-DATA(I)(J:1)
                END-PERFORM
            END-PERFORM.
-       
\ No newline at end of file
+
+       CLEAN-AND-WRITE-LINES.
+           OPEN OUTPUT CLEANED-FILE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LINE-COUNT
+               PERFORM CLASSIFY-LINE
+               IF LINE-IS-CODE
+                   PERFORM VARYING J FROM 1 BY 1 UNTIL J > LINE-LEN(I)
+                       MOVE LINE-DATA(I)(J:1) TO WS-CURRENT-CHAR
+                       IF WS-CURRENT-CHAR-IS-COMMAND
+                           MOVE WS-CURRENT-CHAR TO CLEANED-BYTE
+                           WRITE CLEANED-BYTE
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM
+           CLOSE CLEANED-FILE.
+
+      *> Classifies line I (see WS-LINE-IS-CODE above) by scanning it
+      *> for any non-blank character that isn't a recognized command.
+       CLASSIFY-LINE.
+           MOVE 'Y' TO WS-LINE-IS-CODE
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > LINE-LEN(I)
+               MOVE LINE-DATA(I)(J:1) TO WS-CURRENT-CHAR
+               IF WS-CURRENT-CHAR NOT = SPACE
+                       AND NOT WS-CURRENT-CHAR-IS-COMMAND
+                   MOVE 'N' TO WS-LINE-IS-CODE
+               END-IF
+           END-PERFORM.
