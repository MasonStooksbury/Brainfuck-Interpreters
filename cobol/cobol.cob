@@ -4,11 +4,12 @@
 
        DATA DIVISION.
            WORKING-STORAGE SECTION.
-      * Max size of memory array is a 5 digit number
-       01 MAX-MEMORY PIC 9(5) VALUE 10.
+      * Max size of memory array - bumped from 10 to the classic
+      * 30,000-cell Brainfuck tape; change here to resize per environment.
+       01 MAX-MEMORY CONSTANT 30000.
       * Memory array
        01 MEMORY-ARR.
-           05 WS-A PIC 9(10) VALUE 0 OCCURS 10 TIMES.
+           05 WS-A PIC 9(10) VALUE 0 OCCURS MAX-MEMORY TIMES.
 
       * File pointer
        01 FILE-PTR PIC 9(1).
@@ -17,7 +18,7 @@
 
       * Array to keep track of loop start/end
        01 LOOP-STACK.
-           05 WS-A PIC 9(10) VALUE 0 OCCURS 10 TIMES.
+           05 WS-A PIC 9(10) VALUE 0 OCCURS MAX-MEMORY TIMES.
 
        
 
