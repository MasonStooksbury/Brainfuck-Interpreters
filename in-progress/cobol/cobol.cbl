@@ -5,8 +5,26 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
               FILE-CONTROL.
-              SELECT PROGRAM-FILE ASSIGN TO 'test.txt'
+              SELECT PROGRAM-FILE ASSIGN TO DYNAMIC WS-PROGRAM-FILE-NAME
               ORGANIZATION IS SEQUENTIAL.
+              SELECT PRINT-FILE ASSIGN TO DYNAMIC WS-PRINT-FILE-NAME
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-PRINT-FILE-STATUS.
+              SELECT INPUT-DATA ASSIGN TO DYNAMIC WS-INPUT-DATA-NAME
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-INPUT-DATA-STATUS.
+              SELECT VALIDATION-REPORT-FILE ASSIGN TO DYNAMIC
+                  WS-VALIDATION-REPORT-NAME
+              ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT SUMMARY-FILE ASSIGN TO DYNAMIC WS-SUMMARY-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT TRACE-FILE ASSIGN TO DYNAMIC WS-TRACE-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-TRACE-FILE-STATUS.
+              SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC
+                  WS-CHECKPOINT-FILE-NAME
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-CHECKPOINT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -14,38 +32,791 @@
            01 PROGRAM-BYTE PIC X.
                88 END-OF-PROGRAM-FILE VALUES HIGH-VALUES.
 
+           FD PRINT-FILE.
+           01 PRINT-RECORD PIC X.
+
+           FD INPUT-DATA.
+           01 INPUT-DATA-BYTE PIC X.
+               88 END-OF-INPUT-DATA VALUES HIGH-VALUES.
+
+           FD VALIDATION-REPORT-FILE.
+           01 VALIDATION-REPORT-RECORD PIC X(80).
+
+           FD SUMMARY-FILE.
+           01 SUMMARY-RECORD PIC X(80).
+
+           FD TRACE-FILE.
+           01 TRACE-RECORD PIC X(80).
+
+           FD CHECKPOINT-FILE.
+           01 CHECKPOINT-RECORD.
+               05 CK-FILE-PTR PIC 9(5).
+               05 CK-MEM-PTR PIC 9(5).
+               05 CK-LOOP-STACK-PTR PIC 9(5).
+      * OCCURS counts are literals, not the WORKING-STORAGE constants
+      * (MAX-LOOP-DEPTH/MAX-MEMORY), since the FILE SECTION is compiled
+      * before WORKING-STORAGE exists - keep these in sync if either is
+      * ever resized. Each table is wrapped in its own group so the
+      * group-to-group MOVEs below copy every element, not just
+      * element(1). CK-LOOP-STACK is DEPENDING ON CK-LOOP-STACK-PTR (set
+      * just above it) so an otherwise-idle run with few or no open
+      * loops writes a correspondingly short record instead of the full
+      * 65536-slot table every time - the loop stack is rarely more
+      * than a handful deep even in a heavily-nested script.
+               05 CK-LOOP-STACK-GRP.
+                   10 CK-LOOP-STACK PIC 9(5) OCCURS 0 TO 65536 TIMES
+                       DEPENDING ON CK-LOOP-STACK-PTR.
+               05 CK-MEMORY-TABLE-GRP.
+                   10 CK-MEMORY-TABLE PIC 9(3) OCCURS 30000 TIMES.
+               05 CK-INSTRUCTION-COUNT PIC 9(9).
+               05 CK-LOOP-ITERATION-COUNT PIC 9(9).
+               05 CK-PEAK-MEM-PTR PIC 9(5).
+               05 CK-TAPE-HIGH-WATER PIC 9(5).
+               05 CK-MEMORY-MODE PIC 9(1).
+      * NOTE: the "," instruction's read position into INPUT-DATA is
+      * not captured here, so a RESTART replays INPUT-DATA from byte
+      * one rather than from where the checkpointed run had read to.
+      * Scripts whose "," reads are sensitive to that (rather than just
+      * consuming a prefix of INPUT-DATA once) will see different
+      * input bytes after a restart than a killed run would have.
+
        WORKING-STORAGE SECTION.
-      * Max size of memory array is a 5 digit number
-           01 MAX-MEMORY CONSTANT 10.
+      * Script to run - defaults to test.txt but operators can point
+      * this at any script via the run's command-line parameter.
+           01 WS-PROGRAM-FILE-NAME PIC X(100) VALUE 'test.txt'.
+      * Translated "." output goes here as a readable report. Named
+      * from the script itself (like WS-SUMMARY-FILE-NAME) so a batch
+      * run of several scripts doesn't have each one overwrite the
+      * last one's output.
+           01 WS-PRINT-FILE-NAME PIC X(120).
+           01 WS-PRINT-FILE-STATUS PIC XX.
+      * Runtime byte stream for the "," instruction. If the file is
+      * missing, "," just feeds zero for the rest of the run.
+           01 WS-INPUT-DATA-NAME PIC X(100) VALUE 'input.txt'.
+           01 WS-INPUT-DATA-STATUS PIC XX.
+           01 WS-INPUT-DATA-SWITCH PIC X VALUE 'N'.
+               88 INPUT-DATA-IS-OPEN VALUE 'Y'.
+
+      * Whole command line, split into the script name plus up to two
+      * optional trailing parameters (a memory-mode digit and/or the
+      * RESTART keyword, in either order).
+           01 WS-COMMAND-LINE PIC X(200).
+           01 WS-PARM-2 PIC X(20).
+           01 WS-PARM-3 PIC X(20).
+           01 WS-PARM-TO-CLASSIFY PIC X(20).
+
+
+      * Max size of memory array - bumped from 10 to the classic 30,000
+      * cell Brainfuck tape; bump it here to resize per environment
+           01 MAX-MEMORY CONSTANT 30000.
       * Memory array
            01 DATA-BYTE-UPPER-BOUND CONSTANT 255.
            01 DATA-BYTE-LOWER-BOUND CONSTANT 0.
            01 MEMORY-TABLE.
-               02 MEMORY-ARR PIC 9(1) VALUE 0 OCCURS MAX-MEMORY TIMES
-               INDEXED BY X.
+               02 MEMORY-ARR PIC 9(3) VALUE 0 OCCURS MAX-MEMORY TIMES.
                    88 UPPER-BOUND-REACHED VALUE DATA-BYTE-UPPER-BOUND.
                    88 LOWER-BOUND-REACHED VALUE DATA-BYTE-LOWER-BOUND.
 
+      * Policy for what happens when "<" is applied at the bottom of
+      * the tape. Operators pick one per run via the second/third
+      * command-line parameter (defaults to ABEND).
+           01 WS-MEMORY-MODE PIC 9(1) VALUE 1.
+               88 MEMORY-MODE-ABEND VALUE 1.
+               88 MEMORY-MODE-WRAP VALUE 2.
+               88 MEMORY-MODE-EXTEND VALUE 3.
+      * Starting cell for the tape. EXTEND mode starts in the middle of
+      * the tape instead of at cell 1, so a script has real headroom to
+      * run "<" below its logical starting point. If that headroom is
+      * ever used up, EXTEND-TAPE-LEFT shifts every in-use cell toward
+      * the high end of the fixed-size table to open up fresh cells on
+      * the left, so the tape keeps extending downward until the
+      * underlying table is genuinely full - only then does it abend.
+           01 WS-START-MEM-PTR PIC 9(5) VALUE 1.
+           01 WS-EXTEND-ROOM PIC 9(5).
+           01 WS-EXTEND-SHIFT PIC 9(5).
+           01 WS-EXTEND-IDX PIC 9(5).
+           01 WS-EXTEND-TARGET PIC 9(5).
+      * Highest physical cell EXTEND-TAPE-LEFT has ever slid live data
+      * into - purely internal bookkeeping for how much of MEMORY-ARR
+      * is in use, kept separate from WS-PEAK-MEM-PTR below so the
+      * audit-facing peak reflects only how far the script's own
+      * pointer travelled, not how far EXTEND's tape-shifting happened
+      * to relocate it.
+           01 WS-TAPE-HIGH-WATER PIC 9(5) VALUE 0.
+
       * File pointer (can be a 5-digit number because of max memory)
            01 FILE-PTR PIC 9(5).
       * Memory pointer (can be a 5-digit number because of max memory)
            01 MEM-PTR PIC 9(5).
 
-      * Array to keep track of loop start/end
+      * Array to keep track of loop start/end - holds the byte offset
+      * (into PROGRAM-TEXT) of each open "[" we are currently nested in.
+      * Also reused by VALIDATE-PROGRAM's bracket-matching pre-scan,
+      * since that runs to completion before the real dispatch loop
+      * ever touches it. Nesting depth is bounded by script length, not
+      * tape size, so this is sized off MAX-PROGRAM-SIZE (a balanced
+      * script can nest at most one nested "[" per two script bytes,
+      * but MAX-PROGRAM-SIZE itself is the safe, simple bound) rather
+      * than MAX-MEMORY.
+           01 MAX-LOOP-DEPTH CONSTANT 65536.
            01 LOOP-STACK.
-               05 WSA PIC 9(1) VALUE 0 OCCURS MAX-MEMORY TIMES.
+               05 WSA PIC 9(5) VALUE 0 OCCURS MAX-LOOP-DEPTH TIMES.
+           01 LOOP-STACK-PTR PIC 9(5) VALUE 0.
+
+      * Whole script is loaded here once so "[" / "]" can jump around in
+      * it freely - PROGRAM-FILE itself is SEQUENTIAL and has no seek.
+           01 MAX-PROGRAM-SIZE CONSTANT 65536.
+           01 PROGRAM-LENGTH PIC 9(5) VALUE 0.
+           01 PROGRAM-TEXT.
+               02 PROGRAM-CHAR PIC X VALUE SPACE
+                   OCCURS MAX-PROGRAM-SIZE TIMES.
+      * A script longer than MAX-PROGRAM-SIZE is truncated (with a
+      * warning) rather than overrunning PROGRAM-TEXT.
+           01 WS-PROGRAM-OVERFLOW-SWITCH PIC X VALUE 'N'.
+               88 PROGRAM-OVERFLOW VALUE 'Y'.
 
-       
+           01 WS-BRACKET-DEPTH PIC 9(5) VALUE 0.
+           01 WS-SKIP-SWITCH PIC X VALUE 'N'.
+               88 END-OF-SKIP VALUE 'Y'.
+
+      * Recognized Brainfuck operators plus our "#" debug-dump
+      * extension - anything else in the script is a no-op.
+           01 WS-CURRENT-CHAR PIC X.
+               88 WS-CURRENT-CHAR-IS-COMMAND VALUES
+                   '>' '<' '+' '-' '.' ',' '[' ']' '#'.
+      * "#" is a real dispatched command but not a tape operation, so
+      * it is deliberately left out here - it must not inflate the
+      * audit report's instruction count or shift when checkpoints
+      * land, either of which would make troubleshooting output written
+      * by "#" itself change the very counts it is trying to explain.
+               88 WS-CURRENT-CHAR-COUNTS-AS-INSTRUCTION VALUES
+                   '>' '<' '+' '-' '.' ',' '[' ']'.
+
+      * Pre-scan - confirms every bracket in the script is matched
+      * before MAIN-PROC ever starts executing it. Named from the
+      * script itself so a batch run keeps one report per script.
+           01 WS-VALIDATION-REPORT-NAME PIC X(120).
+           01 WS-VALIDATE-IDX PIC 9(5).
+           01 WS-VALIDATION-SWITCH PIC X VALUE 'N'.
+               88 VALIDATION-FAILED VALUE 'Y'.
+           01 WS-VALIDATION-ERROR-OFFSET PIC 9(5) VALUE 0.
+
+      * Mid-run checkpoint - the whole interpreter state is snapshotted
+      * every WS-CHECKPOINT-INTERVAL instructions so a killed job can
+      * resume with the RESTART parameter instead of starting the
+      * script over from byte zero. Named from the script itself so
+      * a RESTART of one script in a batch can't pick up another
+      * script's checkpoint.
+           01 WS-CHECKPOINT-FILE-NAME PIC X(120).
+      * WRITE-CHECKPOINT never writes WS-CHECKPOINT-FILE-NAME directly -
+      * it writes a same-named ".tmp" file first and renames that over
+      * the real name, so a run killed mid-write leaves the previous,
+      * fully-written checkpoint intact instead of a truncated one.
+           01 WS-CHECKPOINT-REAL-NAME PIC X(120).
+           01 WS-CHECKPOINT-TMP-NAME PIC X(124).
+           01 WS-CHECKPOINT-RENAME-RC PIC S9(9) COMP-5.
+           01 WS-CHECKPOINT-STATUS PIC XX.
+      * Widened from 1000 - every checkpoint serializes the whole
+      * MEMORY-TABLE, so a low interval on a long-running script turns
+      * into a heavy, mostly-redundant disk-write tax. 10,000 keeps a
+      * killed run from losing much progress while cutting that tax by
+      * a full order of magnitude.
+           01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 10000.
+           01 WS-CHECKPOINT-MOD PIC 9(5).
+           01 WS-RESTART-SWITCH PIC X VALUE 'N'.
+               88 RESTART-MODE VALUE 'Y'.
+      * Set only once RESTORE-CHECKPOINT has actually read a checkpoint
+      * record back - as opposed to merely finding the file present and
+      * openable - so MAIN-PROC can tell a genuine restart apart from a
+      * RESTART that has nothing real to resume (missing, empty, or
+      * corrupted checkpoint file) and fall back to a normal fresh
+      * start instead of silently re-running the script from byte one
+      * while still appending to the previous run's output.
+           01 WS-CHECKPOINT-RESTORED-SWITCH PIC X VALUE 'N'.
+               88 CHECKPOINT-RESTORED VALUE 'Y'.
+
+      * Run-summary audit stats - rolled out to WS-SUMMARY-FILE-NAME
+      * at STOP RUN, and also folded into every
+      * checkpoint so a resumed run keeps an accurate running total.
+           01 WS-SUMMARY-FILE-NAME PIC X(120).
+           01 WS-INSTRUCTION-COUNT PIC 9(9) VALUE 0.
+           01 WS-LOOP-ITERATION-COUNT PIC 9(9) VALUE 0.
+           01 WS-PEAK-MEM-PTR PIC 9(5) VALUE 0.
+           01 WS-START-TIME PIC 9(8).
+           01 WS-END-TIME PIC 9(8).
+           01 WS-EDIT-COUNT PIC ZZZZZZZZ9.
+           01 WS-EDIT-PTR PIC ZZZZ9.
+
+      * WS-START-TIME/WS-END-TIME are ACCEPT FROM TIME's HHMMSSHH
+      * clock-face format, which cannot be subtracted directly (a run
+      * that crosses a minute/hour boundary would come out nonsensical).
+      * Both get converted to total hundredths-of-a-second-since-
+      * midnight first; a midnight-spanning run is handled by adding a
+      * full day back in if the subtraction would go negative.
+           01 WS-TIME-CONVERT-IN PIC 9(8).
+           01 WS-TIME-CONVERT-PARTS REDEFINES WS-TIME-CONVERT-IN.
+               05 WS-TC-HH PIC 9(2).
+               05 WS-TC-MM PIC 9(2).
+               05 WS-TC-SS PIC 9(2).
+               05 WS-TC-HH2 PIC 9(2).
+           01 WS-TIME-CONVERT-OUT PIC 9(8).
+           01 WS-START-TIME-HUNDREDTHS PIC 9(8).
+           01 WS-END-TIME-HUNDREDTHS PIC 9(8).
+           01 WS-HUNDREDTHS-PER-DAY CONSTANT 8640000.
+           01 WS-ELAPSED-TIME PIC 9(8).
+
+      * "#" debug-dump extension - drop this character into a script
+      * to trace tape state at that point in a run. Named from the
+      * script itself so each script in a batch keeps its own trace.
+           01 WS-TRACE-FILE-NAME PIC X(120).
+           01 WS-TRACE-FILE-STATUS PIC XX.
+           01 WS-DUMP-IDX PIC 9(5).
+           01 WS-DUMP-LOW PIC 9(5).
+           01 WS-DUMP-HIGH PIC 9(5).
 
        PROCEDURE DIVISION.
            MAIN-PROC.
-               PERFORM TESTY VARYING X FROM 1 BY 1 UNTIL X > 3.
-               STOP RUN.
-
-           MAIN.
-               DISPLAY MEMORY-TABLE.
-               DISPLAY MEMORY-ARR(3).
-           TESTY.
-               DISPLAY MEMORY-ARR(X).
+      * Reset every field up front so a second run in the same job
+      * step (e.g. under the batch driver) never sees state left over
+      * from a prior script.
+               PERFORM INITIALIZE-INTERPRETER-STATE
+               PERFORM GET-RUN-PARMS
+               ACCEPT WS-START-TIME FROM TIME
+               PERFORM LOAD-PROGRAM
+      * Fresh-start pointer defaults are always computed here, whether
+      * or not this turns out to be a RESTART, so that
+      * RESTORE-CHECKPOINT has a sane starting point to fall back on
+      * if it can't find a checkpoint file (e.g. a killed run that
+      * never reached its first checkpoint interval, or an
+      * operator-typo'd script name).
+               IF MEMORY-MODE-EXTEND
+                   COMPUTE WS-START-MEM-PTR = MAX-MEMORY / 2
+               ELSE
+                   MOVE 1 TO WS-START-MEM-PTR
+               END-IF
+               MOVE WS-START-MEM-PTR TO MEM-PTR
+      * Both peak trackers start at the tape's own starting cell, since
+      * that cell is touched (and, for WS-TAPE-HIGH-WATER's purposes,
+      * "in use") from the first instruction on, even in a script that
+      * never issues a ">" or "<" at all.
+               MOVE WS-START-MEM-PTR TO WS-PEAK-MEM-PTR
+               MOVE WS-START-MEM-PTR TO WS-TAPE-HIGH-WATER
+               MOVE 1 TO FILE-PTR
+               IF RESTART-MODE
+                   PERFORM RESTORE-CHECKPOINT
+               END-IF
+      * CHECKPOINT-RESTORED is only set once RESTORE-CHECKPOINT has
+      * actually read a checkpoint record back, so a RESTART that finds
+      * no usable checkpoint (missing, empty, or corrupted file) falls
+      * through to the same fresh-start path a non-RESTART run takes,
+      * rather than blindly appending to PRINT-FILE/TRACE-FILE on top
+      * of a script that is about to re-run from byte one.
+               IF CHECKPOINT-RESTORED
+      * A killed run may never have written PRINT-FILE/TRACE-FILE at
+      * all (e.g. it died before its first "." or "#"), so OPEN EXTEND
+      * - which requires the file to already exist - falls back to
+      * OPEN OUTPUT when there is nothing to append to.
+                   OPEN EXTEND PRINT-FILE
+                   IF WS-PRINT-FILE-STATUS NOT = '00'
+                       OPEN OUTPUT PRINT-FILE
+                   END-IF
+                   OPEN EXTEND TRACE-FILE
+                   IF WS-TRACE-FILE-STATUS NOT = '00'
+                       OPEN OUTPUT TRACE-FILE
+                   END-IF
+               ELSE
+                   PERFORM VALIDATE-PROGRAM
+                   OPEN OUTPUT PRINT-FILE
+                   OPEN OUTPUT TRACE-FILE
+               END-IF
+               OPEN INPUT INPUT-DATA
+               IF WS-INPUT-DATA-STATUS = '00'
+                   SET INPUT-DATA-IS-OPEN TO TRUE
+               END-IF
+               PERFORM UNTIL FILE-PTR > PROGRAM-LENGTH
+                   PERFORM DISPATCH-INSTRUCTION
+                   ADD 1 TO FILE-PTR
+               END-PERFORM
+               CLOSE PRINT-FILE
+               CLOSE TRACE-FILE
+               IF INPUT-DATA-IS-OPEN
+                   CLOSE INPUT-DATA
+               END-IF
+               ACCEPT WS-END-TIME FROM TIME
+               PERFORM WRITE-RUN-SUMMARY
+               GOBACK.
+
+           INITIALIZE-INTERPRETER-STATE.
+               MOVE 0 TO PROGRAM-LENGTH
+               MOVE 0 TO LOOP-STACK-PTR
+               MOVE 0 TO WS-INSTRUCTION-COUNT
+               MOVE 0 TO WS-LOOP-ITERATION-COUNT
+               MOVE 0 TO WS-PEAK-MEM-PTR
+               MOVE 0 TO WS-TAPE-HIGH-WATER
+               MOVE 1 TO WS-MEMORY-MODE
+               MOVE 'N' TO WS-RESTART-SWITCH
+               MOVE 'N' TO WS-CHECKPOINT-RESTORED-SWITCH
+               MOVE 'N' TO WS-INPUT-DATA-SWITCH
+               MOVE 'N' TO WS-VALIDATION-SWITCH
+               MOVE 'N' TO WS-PROGRAM-OVERFLOW-SWITCH
+               INITIALIZE MEMORY-TABLE.
+
+           GET-RUN-PARMS.
+               MOVE SPACES TO WS-PARM-2
+               MOVE SPACES TO WS-PARM-3
+               ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+               UNSTRING WS-COMMAND-LINE DELIMITED BY ALL SPACE
+                   INTO WS-PROGRAM-FILE-NAME WS-PARM-2 WS-PARM-3
+               END-UNSTRING
+               IF WS-PROGRAM-FILE-NAME = SPACES
+                   MOVE 'test.txt' TO WS-PROGRAM-FILE-NAME
+               END-IF
+               MOVE WS-PARM-2 TO WS-PARM-TO-CLASSIFY
+               PERFORM CLASSIFY-PARM
+               MOVE WS-PARM-3 TO WS-PARM-TO-CLASSIFY
+               PERFORM CLASSIFY-PARM
+               PERFORM BUILD-PER-SCRIPT-FILE-NAMES.
+
+      * Every artifact this run produces is named from the script
+      * itself, so scripts in the same batch never share (and
+      * overwrite) one another's output/trace/validation/checkpoint.
+           BUILD-PER-SCRIPT-FILE-NAMES.
+               STRING FUNCTION TRIM(WS-PROGRAM-FILE-NAME) '.summary'
+                   DELIMITED BY SIZE INTO WS-SUMMARY-FILE-NAME
+               STRING FUNCTION TRIM(WS-PROGRAM-FILE-NAME) '.output'
+                   DELIMITED BY SIZE INTO WS-PRINT-FILE-NAME
+               STRING FUNCTION TRIM(WS-PROGRAM-FILE-NAME) '.trace'
+                   DELIMITED BY SIZE INTO WS-TRACE-FILE-NAME
+               STRING FUNCTION TRIM(WS-PROGRAM-FILE-NAME) '.validate'
+                   DELIMITED BY SIZE INTO WS-VALIDATION-REPORT-NAME
+               STRING FUNCTION TRIM(WS-PROGRAM-FILE-NAME) '.checkpoint'
+                   DELIMITED BY SIZE INTO WS-CHECKPOINT-FILE-NAME.
+
+           CLASSIFY-PARM.
+               IF WS-PARM-TO-CLASSIFY = 'RESTART'
+                   SET RESTART-MODE TO TRUE
+               ELSE
+                   IF WS-PARM-TO-CLASSIFY = '1' OR '2' OR '3'
+                       MOVE WS-PARM-TO-CLASSIFY TO WS-MEMORY-MODE
+                   END-IF
+               END-IF.
+
+           LOAD-PROGRAM.
+               MOVE 'N' TO WS-PROGRAM-OVERFLOW-SWITCH
+               OPEN INPUT PROGRAM-FILE
+               PERFORM UNTIL END-OF-PROGRAM-FILE
+                   READ PROGRAM-FILE
+                       AT END
+                           SET END-OF-PROGRAM-FILE TO TRUE
+                       NOT AT END
+                           IF PROGRAM-LENGTH >= MAX-PROGRAM-SIZE
+                               IF NOT PROGRAM-OVERFLOW
+                                   DISPLAY 'WARNING: SCRIPT EXCEEDS '
+                                       'MAX PROGRAM SIZE - TRUNCATED '
+                                       'AT ' MAX-PROGRAM-SIZE ' BYTES'
+                                   SET PROGRAM-OVERFLOW TO TRUE
+                               END-IF
+                           ELSE
+                               ADD 1 TO PROGRAM-LENGTH
+                               MOVE PROGRAM-BYTE TO
+                                   PROGRAM-CHAR(PROGRAM-LENGTH)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PROGRAM-FILE.
+
+           VALIDATE-PROGRAM.
+               MOVE 0 TO LOOP-STACK-PTR
+               MOVE 'N' TO WS-VALIDATION-SWITCH
+               MOVE 0 TO WS-VALIDATION-ERROR-OFFSET
+               PERFORM VARYING WS-VALIDATE-IDX FROM 1 BY 1
+                   UNTIL WS-VALIDATE-IDX > PROGRAM-LENGTH
+                       OR VALIDATION-FAILED
+                   EVALUATE PROGRAM-CHAR(WS-VALIDATE-IDX)
+                       WHEN '['
+                           ADD 1 TO LOOP-STACK-PTR
+                           MOVE WS-VALIDATE-IDX TO WSA(LOOP-STACK-PTR)
+                       WHEN ']'
+                           IF LOOP-STACK-PTR = 0
+                               SET VALIDATION-FAILED TO TRUE
+                               MOVE WS-VALIDATE-IDX TO
+                                   WS-VALIDATION-ERROR-OFFSET
+                           ELSE
+                               SUBTRACT 1 FROM LOOP-STACK-PTR
+                           END-IF
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+               END-PERFORM
+               IF NOT VALIDATION-FAILED AND LOOP-STACK-PTR NOT = 0
+                   SET VALIDATION-FAILED TO TRUE
+                   MOVE WSA(LOOP-STACK-PTR) TO
+                       WS-VALIDATION-ERROR-OFFSET
+               END-IF
+               PERFORM WRITE-VALIDATION-REPORT
+               MOVE 0 TO LOOP-STACK-PTR
+               IF VALIDATION-FAILED
+                   DISPLAY 'SCRIPT VALIDATION FAILED - SEE '
+                       FUNCTION TRIM(WS-VALIDATION-REPORT-NAME)
+                   GOBACK
+               END-IF.
+
+           WRITE-VALIDATION-REPORT.
+               OPEN OUTPUT VALIDATION-REPORT-FILE
+               MOVE SPACES TO VALIDATION-REPORT-RECORD
+               STRING 'SCRIPT: ' FUNCTION TRIM(WS-PROGRAM-FILE-NAME)
+                   DELIMITED BY SIZE INTO VALIDATION-REPORT-RECORD
+               WRITE VALIDATION-REPORT-RECORD
+               IF VALIDATION-FAILED
+                   MOVE WS-VALIDATION-ERROR-OFFSET TO WS-EDIT-PTR
+                   MOVE SPACES TO VALIDATION-REPORT-RECORD
+                   STRING 'RESULT: FAIL - UNMATCHED BRACKET AT OFFSET '
+                       WS-EDIT-PTR
+                       DELIMITED BY SIZE INTO VALIDATION-REPORT-RECORD
+                   WRITE VALIDATION-REPORT-RECORD
+               ELSE
+                   MOVE 'RESULT: PASS - ALL BRACKETS MATCHED'
+                       TO VALIDATION-REPORT-RECORD
+                   WRITE VALIDATION-REPORT-RECORD
+               END-IF
+               CLOSE VALIDATION-REPORT-FILE.
+
+           DISPATCH-INSTRUCTION.
+               MOVE PROGRAM-CHAR(FILE-PTR) TO WS-CURRENT-CHAR
+               IF WS-CURRENT-CHAR-COUNTS-AS-INSTRUCTION
+                   ADD 1 TO WS-INSTRUCTION-COUNT
+               END-IF
+               EVALUATE PROGRAM-CHAR(FILE-PTR)
+                   WHEN '>'
+                       PERFORM MOVE-POINTER-RIGHT
+                   WHEN '<'
+                       PERFORM MOVE-POINTER-LEFT
+                   WHEN '+'
+                       PERFORM INCREMENT-CELL
+                   WHEN '-'
+                       PERFORM DECREMENT-CELL
+                   WHEN '.'
+                       PERFORM WRITE-OUTPUT-CHAR
+                   WHEN ','
+                       PERFORM READ-INPUT-BYTE
+                   WHEN '['
+                       PERFORM PROCESS-LOOP-START
+                   WHEN ']'
+                       PERFORM PROCESS-LOOP-END
+                   WHEN '#'
+                       PERFORM DEBUG-DUMP
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+               IF WS-CURRENT-CHAR-COUNTS-AS-INSTRUCTION
+      * "#" dispatches DEBUG-DUMP above but is deliberately left out of
+      * WS-CURRENT-CHAR-COUNTS-AS-INSTRUCTION, so dropping debug markers
+      * into a script cannot itself shift when checkpoints land.
+                   COMPUTE WS-CHECKPOINT-MOD =
+                       FUNCTION MOD(WS-INSTRUCTION-COUNT,
+                           WS-CHECKPOINT-INTERVAL)
+                   IF WS-CHECKPOINT-MOD = 0
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
+               END-IF.
+
+           MOVE-POINTER-RIGHT.
+               IF MEM-PTR < MAX-MEMORY
+                   ADD 1 TO MEM-PTR
+               ELSE
+                   MOVE 1 TO MEM-PTR
+               END-IF
+               IF MEM-PTR > WS-PEAK-MEM-PTR
+                   MOVE MEM-PTR TO WS-PEAK-MEM-PTR
+               END-IF
+               IF MEM-PTR > WS-TAPE-HIGH-WATER
+                   MOVE MEM-PTR TO WS-TAPE-HIGH-WATER
+               END-IF.
+
+           MOVE-POINTER-LEFT.
+               IF MEM-PTR > 1
+                   SUBTRACT 1 FROM MEM-PTR
+               ELSE
+                   EVALUATE TRUE
+                       WHEN MEMORY-MODE-WRAP
+                           MOVE MAX-MEMORY TO MEM-PTR
+                       WHEN MEMORY-MODE-EXTEND
+                           PERFORM EXTEND-TAPE-LEFT
+                       WHEN OTHER
+                           DISPLAY 'ABEND: MEM PTR UNDERFLOW'
+                               ' AT FILE-PTR ' FILE-PTR
+                           PERFORM ABEND-CLOSE-FILES
+                           GOBACK
+                   END-EVALUATE
+               END-IF
+               IF MEM-PTR > WS-PEAK-MEM-PTR
+                   MOVE MEM-PTR TO WS-PEAK-MEM-PTR
+               END-IF
+               IF MEM-PTR > WS-TAPE-HIGH-WATER
+                   MOVE MEM-PTR TO WS-TAPE-HIGH-WATER
+               END-IF.
+
+           EXTEND-TAPE-LEFT.
+      * Buy room on the left by sliding every cell touched so far
+      * toward the high end of the fixed-size table - the freed cells
+      * at the bottom become the tape's new leftward extension. Only
+      * once there is no room left to slide into does this fall back
+      * to the same abend the ABEND policy uses.
+      *
+      * This bookkeeping runs off WS-TAPE-HIGH-WATER, not
+      * WS-PEAK-MEM-PTR - the two look the same right up until a shift
+      * happens, but the shift itself is an artifact of the fixed-size
+      * table's internal layout, not the script's own pointer reaching
+      * anywhere new. Folding the shift into WS-PEAK-MEM-PTR would make
+      * a script that only ever moves left report a peak inflated by
+      * however much internal relocation EXTEND happened to need,
+      * rather than by how far its own "<"/">" pointer actually went.
+               COMPUTE WS-EXTEND-ROOM = MAX-MEMORY - WS-TAPE-HIGH-WATER
+               IF WS-EXTEND-ROOM < 1
+                   DISPLAY 'WARNING: EXTENDED TAPE EXHAUSTED'
+                       ' AT FILE-PTR ' FILE-PTR
+                   PERFORM ABEND-CLOSE-FILES
+                   GOBACK
+               END-IF
+               COMPUTE WS-EXTEND-SHIFT = WS-EXTEND-ROOM / 2
+               IF WS-EXTEND-SHIFT < 1
+                   MOVE WS-EXTEND-ROOM TO WS-EXTEND-SHIFT
+               END-IF
+               PERFORM VARYING WS-EXTEND-IDX FROM WS-TAPE-HIGH-WATER
+                   BY -1 UNTIL WS-EXTEND-IDX < 1
+                   COMPUTE WS-EXTEND-TARGET =
+                       WS-EXTEND-IDX + WS-EXTEND-SHIFT
+                   MOVE MEMORY-ARR(WS-EXTEND-IDX) TO
+                       MEMORY-ARR(WS-EXTEND-TARGET)
+               END-PERFORM
+               PERFORM VARYING WS-EXTEND-IDX FROM 1 BY 1
+                   UNTIL WS-EXTEND-IDX > WS-EXTEND-SHIFT
+                   MOVE 0 TO MEMORY-ARR(WS-EXTEND-IDX)
+               END-PERFORM
+               ADD WS-EXTEND-SHIFT TO WS-TAPE-HIGH-WATER
+               MOVE WS-EXTEND-SHIFT TO MEM-PTR.
+
+           ABEND-CLOSE-FILES.
+               CLOSE PRINT-FILE
+               CLOSE TRACE-FILE
+               IF INPUT-DATA-IS-OPEN
+                   CLOSE INPUT-DATA
+               END-IF
+               ACCEPT WS-END-TIME FROM TIME
+               PERFORM WRITE-RUN-SUMMARY.
+
+           INCREMENT-CELL.
+               IF UPPER-BOUND-REACHED (MEM-PTR)
+                   MOVE 0 TO MEMORY-ARR (MEM-PTR)
+               ELSE
+                   ADD 1 TO MEMORY-ARR (MEM-PTR)
+               END-IF.
+
+           DECREMENT-CELL.
+               IF LOWER-BOUND-REACHED (MEM-PTR)
+                   MOVE 255 TO MEMORY-ARR (MEM-PTR)
+               ELSE
+                   SUBTRACT 1 FROM MEMORY-ARR (MEM-PTR)
+               END-IF.
+
+           WRITE-OUTPUT-CHAR.
+               MOVE FUNCTION CHAR(MEMORY-ARR(MEM-PTR) + 1)
+                   TO PRINT-RECORD
+               WRITE PRINT-RECORD.
+
+           READ-INPUT-BYTE.
+               IF INPUT-DATA-IS-OPEN AND NOT END-OF-INPUT-DATA
+                   READ INPUT-DATA
+                       AT END
+                           SET END-OF-INPUT-DATA TO TRUE
+                           MOVE 0 TO MEMORY-ARR(MEM-PTR)
+                       NOT AT END
+                           COMPUTE MEMORY-ARR(MEM-PTR) =
+                               FUNCTION ORD(INPUT-DATA-BYTE) - 1
+                   END-READ
+               ELSE
+                   MOVE 0 TO MEMORY-ARR(MEM-PTR)
+               END-IF.
+
+           PROCESS-LOOP-START.
+               IF MEMORY-ARR(MEM-PTR) = 0
+                   PERFORM SKIP-TO-MATCHING-BRACKET
+               ELSE
+                   ADD 1 TO LOOP-STACK-PTR
+                   MOVE FILE-PTR TO WSA(LOOP-STACK-PTR)
+               END-IF.
+
+           SKIP-TO-MATCHING-BRACKET.
+               MOVE 0 TO WS-BRACKET-DEPTH
+               MOVE 'N' TO WS-SKIP-SWITCH
+               PERFORM UNTIL END-OF-SKIP OR FILE-PTR > PROGRAM-LENGTH
+                   ADD 1 TO FILE-PTR
+                   EVALUATE PROGRAM-CHAR(FILE-PTR)
+                       WHEN '['
+                           ADD 1 TO WS-BRACKET-DEPTH
+                       WHEN ']'
+                           IF WS-BRACKET-DEPTH = 0
+                               SET END-OF-SKIP TO TRUE
+                           ELSE
+                               SUBTRACT 1 FROM WS-BRACKET-DEPTH
+                           END-IF
+                   END-EVALUATE
+               END-PERFORM.
+
+           PROCESS-LOOP-END.
+               IF MEMORY-ARR(MEM-PTR) NOT = 0
+                   ADD 1 TO WS-LOOP-ITERATION-COUNT
+                   MOVE WSA(LOOP-STACK-PTR) TO FILE-PTR
+               ELSE
+                   SUBTRACT 1 FROM LOOP-STACK-PTR
+               END-IF.
+
+           DEBUG-DUMP.
+               MOVE FILE-PTR TO WS-EDIT-PTR
+               MOVE SPACES TO TRACE-RECORD
+               STRING 'DEBUG DUMP AT FILE-PTR ' WS-EDIT-PTR
+                   ' MEM-PTR ' MEM-PTR
+                   DELIMITED BY SIZE INTO TRACE-RECORD
+               WRITE TRACE-RECORD
+               IF MEM-PTR > 5
+                   COMPUTE WS-DUMP-LOW = MEM-PTR - 5
+               ELSE
+                   MOVE 1 TO WS-DUMP-LOW
+               END-IF
+               IF MEM-PTR + 5 < MAX-MEMORY
+                   COMPUTE WS-DUMP-HIGH = MEM-PTR + 5
+               ELSE
+                   MOVE MAX-MEMORY TO WS-DUMP-HIGH
+               END-IF
+               PERFORM VARYING WS-DUMP-IDX FROM WS-DUMP-LOW BY 1
+                   UNTIL WS-DUMP-IDX > WS-DUMP-HIGH
+                   MOVE WS-DUMP-IDX TO WS-EDIT-PTR
+                   MOVE MEMORY-ARR(WS-DUMP-IDX) TO WS-EDIT-COUNT
+                   MOVE SPACES TO TRACE-RECORD
+                   STRING '  CELL(' WS-EDIT-PTR ') = ' WS-EDIT-COUNT
+                       DELIMITED BY SIZE INTO TRACE-RECORD
+                   WRITE TRACE-RECORD
+               END-PERFORM.
+
+           WRITE-CHECKPOINT.
+      * FILE-PTR still points at the instruction just dispatched here -
+      * MAIN-PROC only advances it after DISPATCH-INSTRUCTION returns.
+      * Save the instruction one past it so a RESTART resumes with the
+      * next instruction instead of re-dispatching this one.
+               COMPUTE CK-FILE-PTR = FILE-PTR + 1
+               MOVE MEM-PTR TO CK-MEM-PTR
+               MOVE LOOP-STACK-PTR TO CK-LOOP-STACK-PTR
+               MOVE LOOP-STACK TO CK-LOOP-STACK-GRP
+               MOVE MEMORY-TABLE TO CK-MEMORY-TABLE-GRP
+               MOVE WS-INSTRUCTION-COUNT TO CK-INSTRUCTION-COUNT
+               MOVE WS-LOOP-ITERATION-COUNT TO CK-LOOP-ITERATION-COUNT
+               MOVE WS-PEAK-MEM-PTR TO CK-PEAK-MEM-PTR
+               MOVE WS-TAPE-HIGH-WATER TO CK-TAPE-HIGH-WATER
+               MOVE WS-MEMORY-MODE TO CK-MEMORY-MODE
+      * Written to a same-named ".tmp" file and renamed over the real
+      * checkpoint name afterward, rather than opened OUTPUT directly
+      * against WS-CHECKPOINT-FILE-NAME, so a run killed mid-write
+      * leaves the previous, complete checkpoint in place instead of a
+      * zero-length or half-written one. CBL_RENAME_FILE's underlying
+      * rename is atomic, so RESTORE-CHECKPOINT only ever sees either
+      * the old checkpoint or the fully-written new one, never a
+      * partial file.
+               MOVE WS-CHECKPOINT-FILE-NAME TO WS-CHECKPOINT-REAL-NAME
+               STRING FUNCTION TRIM(WS-CHECKPOINT-REAL-NAME) '.tmp'
+                   DELIMITED BY SIZE INTO WS-CHECKPOINT-TMP-NAME
+               MOVE WS-CHECKPOINT-TMP-NAME TO WS-CHECKPOINT-FILE-NAME
+               OPEN OUTPUT CHECKPOINT-FILE
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+               MOVE WS-CHECKPOINT-REAL-NAME TO WS-CHECKPOINT-FILE-NAME
+               CALL 'CBL_RENAME_FILE' USING WS-CHECKPOINT-TMP-NAME
+                   WS-CHECKPOINT-FILE-NAME
+                   RETURNING WS-CHECKPOINT-RENAME-RC.
+
+           RESTORE-CHECKPOINT.
+               MOVE 'N' TO WS-CHECKPOINT-RESTORED-SWITCH
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-CHECKPOINT-STATUS = '00'
+                   READ CHECKPOINT-FILE
+                       AT END
+                           DISPLAY 'WARNING: CHECKPOINT FILE IS EMPTY '
+                               'OR UNREADABLE - STARTING SCRIPT FROM '
+                               'THE BEGINNING'
+                       NOT AT END
+                           MOVE CK-FILE-PTR TO FILE-PTR
+                           MOVE CK-MEM-PTR TO MEM-PTR
+                           MOVE CK-LOOP-STACK-PTR TO LOOP-STACK-PTR
+                           MOVE CK-LOOP-STACK-GRP TO LOOP-STACK
+                           MOVE CK-MEMORY-TABLE-GRP TO MEMORY-TABLE
+                           MOVE CK-INSTRUCTION-COUNT TO
+                               WS-INSTRUCTION-COUNT
+                           MOVE CK-LOOP-ITERATION-COUNT TO
+                               WS-LOOP-ITERATION-COUNT
+                           MOVE CK-PEAK-MEM-PTR TO WS-PEAK-MEM-PTR
+                           MOVE CK-TAPE-HIGH-WATER TO
+                               WS-TAPE-HIGH-WATER
+                           MOVE CK-MEMORY-MODE TO WS-MEMORY-MODE
+                           SET CHECKPOINT-RESTORED TO TRUE
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               ELSE
+                   DISPLAY 'WARNING: NO CHECKPOINT FILE FOUND - '
+                       'STARTING SCRIPT FROM THE BEGINNING'
+               END-IF.
+
+           CONVERT-TIME-TO-HUNDREDTHS.
+               COMPUTE WS-TIME-CONVERT-OUT =
+                   ((WS-TC-HH * 3600) + (WS-TC-MM * 60) + WS-TC-SS)
+                       * 100 + WS-TC-HH2.
+
+           WRITE-RUN-SUMMARY.
+               MOVE WS-START-TIME TO WS-TIME-CONVERT-IN
+               PERFORM CONVERT-TIME-TO-HUNDREDTHS
+               MOVE WS-TIME-CONVERT-OUT TO WS-START-TIME-HUNDREDTHS
+               MOVE WS-END-TIME TO WS-TIME-CONVERT-IN
+               PERFORM CONVERT-TIME-TO-HUNDREDTHS
+               MOVE WS-TIME-CONVERT-OUT TO WS-END-TIME-HUNDREDTHS
+               IF WS-END-TIME-HUNDREDTHS >= WS-START-TIME-HUNDREDTHS
+                   COMPUTE WS-ELAPSED-TIME =
+                       WS-END-TIME-HUNDREDTHS - WS-START-TIME-HUNDREDTHS
+               ELSE
+                   COMPUTE WS-ELAPSED-TIME =
+                       WS-END-TIME-HUNDREDTHS - WS-START-TIME-HUNDREDTHS
+                           + WS-HUNDREDTHS-PER-DAY
+               END-IF
+               OPEN OUTPUT SUMMARY-FILE
+               MOVE SPACES TO SUMMARY-RECORD
+               STRING 'SCRIPT: ' FUNCTION TRIM(WS-PROGRAM-FILE-NAME)
+                   DELIMITED BY SIZE INTO SUMMARY-RECORD
+               WRITE SUMMARY-RECORD
+               MOVE WS-INSTRUCTION-COUNT TO WS-EDIT-COUNT
+               MOVE SPACES TO SUMMARY-RECORD
+               STRING 'INSTRUCTIONS EXECUTED: ' WS-EDIT-COUNT
+                   DELIMITED BY SIZE INTO SUMMARY-RECORD
+               WRITE SUMMARY-RECORD
+               MOVE WS-LOOP-ITERATION-COUNT TO WS-EDIT-COUNT
+               MOVE SPACES TO SUMMARY-RECORD
+               STRING 'LOOP ITERATIONS: ' WS-EDIT-COUNT
+                   DELIMITED BY SIZE INTO SUMMARY-RECORD
+               WRITE SUMMARY-RECORD
+               MOVE WS-PEAK-MEM-PTR TO WS-EDIT-PTR
+               MOVE SPACES TO SUMMARY-RECORD
+               STRING 'PEAK MEMORY POINTER: ' WS-EDIT-PTR
+                   DELIMITED BY SIZE INTO SUMMARY-RECORD
+               WRITE SUMMARY-RECORD
+               MOVE SPACES TO SUMMARY-RECORD
+               STRING 'START TIME (HHMMSSHH): ' WS-START-TIME
+                   DELIMITED BY SIZE INTO SUMMARY-RECORD
+               WRITE SUMMARY-RECORD
+               MOVE SPACES TO SUMMARY-RECORD
+               STRING 'END TIME (HHMMSSHH): ' WS-END-TIME
+                   DELIMITED BY SIZE INTO SUMMARY-RECORD
+               WRITE SUMMARY-RECORD
+               MOVE SPACES TO SUMMARY-RECORD
+               STRING 'ELAPSED (HUNDREDTHS OF A SECOND): '
+                   WS-ELAPSED-TIME
+                   DELIMITED BY SIZE INTO SUMMARY-RECORD
+               WRITE SUMMARY-RECORD
+               CLOSE SUMMARY-FILE.
 
        END PROGRAM COBOL-BF-INTERPRETER.
