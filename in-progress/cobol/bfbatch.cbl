@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BF-BATCH-DRIVER.
+
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+              SELECT CONTROL-FILE ASSIGN TO DYNAMIC
+                  WS-CONTROL-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT SCRIPT-SUMMARY-FILE ASSIGN TO DYNAMIC
+                  WS-SCRIPT-SUMMARY-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-SCRIPT-SUMMARY-STATUS.
+              SELECT BATCH-REPORT-FILE ASSIGN TO DYNAMIC
+                  WS-BATCH-REPORT-NAME
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD CONTROL-FILE.
+           01 CONTROL-LINE-RECORD PIC X(100).
+
+           FD SCRIPT-SUMMARY-FILE.
+           01 SCRIPT-SUMMARY-RECORD PIC X(80).
+
+           FD BATCH-REPORT-FILE.
+           01 BATCH-REPORT-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      * Whole command line, split into the control-file name plus an
+      * optional trailing parameter naming the interpreter executable.
+           01 WS-COMMAND-LINE PIC X(200).
+
+      * Nightly rotation is listed one script name per line here.
+           01 WS-CONTROL-FILE-NAME PIC X(100) VALUE 'control.txt'.
+           01 WS-CONTROL-EOF-SWITCH PIC X VALUE 'N'.
+               88 END-OF-CONTROL-FILE VALUE 'Y'.
+
+      * Each script's own run-summary report gets rolled into this one
+      * consolidated batch report.
+           01 WS-BATCH-REPORT-NAME PIC X(100) VALUE 'batch-report.txt'.
+           01 WS-SCRIPT-SUMMARY-NAME PIC X(120).
+           01 WS-SCRIPT-SUMMARY-STATUS PIC XX.
+           01 WS-SUMMARY-EOF-SWITCH PIC X VALUE 'N'.
+               88 END-OF-SCRIPT-SUMMARY VALUE 'Y'.
+
+           01 WS-SCRIPT-COUNT PIC 9(5) VALUE 0.
+           01 WS-EDIT-COUNT PIC ZZZZ9.
+
+      * Each script is run as its own OS process against the compiled
+      * interpreter executable named here, rather than CALLed
+      * in-process, so that one script's abend or leftover state can
+      * never affect the next script in the control file. Defaults to
+      * ./bfrun (the name COBOL-BF-INTERPRETER's own source, cobol.cbl,
+      * produces when compiled with GnuCOBOL's -x -o bfrun); operators
+      * pointing at a different build, or one that isn't in the
+      * current directory, supply it as this job's second command-line
+      * parameter.
+           01 WS-INTERPRETER-EXE PIC X(100) VALUE './bfrun'.
+           01 WS-SHELL-COMMAND PIC X(200).
+           01 WS-QUOTE PIC X VALUE ''''.
+
+      * Control-card lines are operator-editable text handed straight
+      * to CALL 'SYSTEM', so each one is checked against this
+      * whitelist before it is ever quoted into a shell command -
+      * anything outside plain filename characters (which also rules
+      * out an embedded quote breaking out of the quoting below) gets
+      * skipped rather than executed.
+           01 WS-CONTROL-CHAR PIC X.
+               88 WS-CONTROL-CHAR-IS-SAFE VALUES
+                   'A' THRU 'Z' 'a' THRU 'z' '0' THRU '9'
+                   '.' '_' '-' '/'.
+           01 WS-CONTROL-LINE-LEN PIC 9(3).
+           01 WS-SCAN-IDX PIC 9(3).
+           01 WS-CONTROL-LINE-SWITCH PIC X VALUE 'N'.
+               88 CONTROL-LINE-IS-UNSAFE VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+           MAIN-PROC.
+               PERFORM GET-CONTROL-FILE-NAME
+               OPEN INPUT CONTROL-FILE
+               OPEN OUTPUT BATCH-REPORT-FILE
+               PERFORM UNTIL END-OF-CONTROL-FILE
+                   READ CONTROL-FILE
+                       AT END
+                           SET END-OF-CONTROL-FILE TO TRUE
+                       NOT AT END
+                           PERFORM RUN-ONE-SCRIPT
+                   END-READ
+               END-PERFORM
+               MOVE WS-SCRIPT-COUNT TO WS-EDIT-COUNT
+               MOVE SPACES TO BATCH-REPORT-RECORD
+               STRING 'BATCH COMPLETE - ' WS-EDIT-COUNT
+                   ' SCRIPT(S) RUN' DELIMITED BY SIZE
+                   INTO BATCH-REPORT-RECORD
+               WRITE BATCH-REPORT-RECORD
+               CLOSE CONTROL-FILE
+               CLOSE BATCH-REPORT-FILE
+               STOP RUN.
+
+           GET-CONTROL-FILE-NAME.
+               ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+               UNSTRING WS-COMMAND-LINE DELIMITED BY ALL SPACE
+                   INTO WS-CONTROL-FILE-NAME WS-INTERPRETER-EXE
+               END-UNSTRING
+               IF WS-CONTROL-FILE-NAME = SPACES
+                   MOVE 'control.txt' TO WS-CONTROL-FILE-NAME
+               END-IF
+               IF WS-INTERPRETER-EXE = SPACES
+                   MOVE './bfrun' TO WS-INTERPRETER-EXE
+               END-IF.
+
+           RUN-ONE-SCRIPT.
+               IF CONTROL-LINE-RECORD NOT = SPACES
+                   ADD 1 TO WS-SCRIPT-COUNT
+                   MOVE SPACES TO BATCH-REPORT-RECORD
+                   STRING '==== SCRIPT: '
+                       FUNCTION TRIM(CONTROL-LINE-RECORD) ' ===='
+                       DELIMITED BY SIZE INTO BATCH-REPORT-RECORD
+                   WRITE BATCH-REPORT-RECORD
+                   PERFORM VALIDATE-CONTROL-LINE
+                   IF CONTROL-LINE-IS-UNSAFE
+                       MOVE SPACES TO BATCH-REPORT-RECORD
+                       STRING '(skipped - control line contains '
+                           'characters not allowed in a script name)'
+                           DELIMITED BY SIZE INTO BATCH-REPORT-RECORD
+                       WRITE BATCH-REPORT-RECORD
+                   ELSE
+                       MOVE SPACES TO WS-SHELL-COMMAND
+                       STRING WS-QUOTE FUNCTION TRIM(WS-INTERPRETER-EXE)
+                           WS-QUOTE ' ' WS-QUOTE
+                           FUNCTION TRIM(CONTROL-LINE-RECORD) WS-QUOTE
+                           DELIMITED BY SIZE INTO WS-SHELL-COMMAND
+                       CALL 'SYSTEM' USING WS-SHELL-COMMAND
+                       STRING FUNCTION TRIM(CONTROL-LINE-RECORD)
+                           '.summary'
+                           DELIMITED BY SIZE INTO WS-SCRIPT-SUMMARY-NAME
+                       PERFORM APPEND-SCRIPT-SUMMARY
+                   END-IF
+               END-IF.
+
+           VALIDATE-CONTROL-LINE.
+               MOVE 'N' TO WS-CONTROL-LINE-SWITCH
+               MOVE 0 TO WS-CONTROL-LINE-LEN
+               PERFORM VARYING WS-SCAN-IDX FROM 100 BY -1
+                   UNTIL WS-SCAN-IDX = 0
+                   IF CONTROL-LINE-RECORD(WS-SCAN-IDX:1) NOT = SPACE
+                       MOVE WS-SCAN-IDX TO WS-CONTROL-LINE-LEN
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-SCAN-IDX > WS-CONTROL-LINE-LEN
+                   MOVE CONTROL-LINE-RECORD(WS-SCAN-IDX:1) TO
+                       WS-CONTROL-CHAR
+                   IF NOT WS-CONTROL-CHAR-IS-SAFE
+                       SET CONTROL-LINE-IS-UNSAFE TO TRUE
+                   END-IF
+               END-PERFORM.
+
+           APPEND-SCRIPT-SUMMARY.
+               MOVE 'N' TO WS-SUMMARY-EOF-SWITCH
+               OPEN INPUT SCRIPT-SUMMARY-FILE
+               IF WS-SCRIPT-SUMMARY-STATUS = '00'
+                   PERFORM UNTIL END-OF-SCRIPT-SUMMARY
+                       READ SCRIPT-SUMMARY-FILE
+                           AT END
+                               SET END-OF-SCRIPT-SUMMARY TO TRUE
+                           NOT AT END
+                               MOVE SCRIPT-SUMMARY-RECORD TO
+                                   BATCH-REPORT-RECORD
+                               WRITE BATCH-REPORT-RECORD
+                       END-READ
+                   END-PERFORM
+                   CLOSE SCRIPT-SUMMARY-FILE
+               ELSE
+                   MOVE SPACES TO BATCH-REPORT-RECORD
+                   STRING '(no run-summary produced for this script)'
+                       DELIMITED BY SIZE INTO BATCH-REPORT-RECORD
+                   WRITE BATCH-REPORT-RECORD
+               END-IF
+               MOVE SPACES TO BATCH-REPORT-RECORD
+               WRITE BATCH-REPORT-RECORD.
+
+       END PROGRAM BF-BATCH-DRIVER.
